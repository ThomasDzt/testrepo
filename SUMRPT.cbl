@@ -0,0 +1,203 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SUMRPT.
+000300 AUTHOR. ThomasD.
+000400 INSTALLATION. FRONT-DESK.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-08 TD  ORIGINAL VERSION.  READS TODAY'S VISITLOG AND
+001100*                PRINTS A SUMMARY FOR THE FRONT-DESK SUPERVISOR:
+001200*                TOTAL GREETED, FIRST/LAST ENTRY TIME, AND THE
+001300*                LIST OF NAMES.
+001400*----------------------------------------------------------------
+001500
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT VISITLOG-FILE ASSIGN TO "VISITLOG"
+002000         ORGANIZATION IS SEQUENTIAL
+002100         FILE STATUS IS WS-LOG-FILE-STATUS.
+002200
+002300     SELECT REPORT-FILE ASSIGN TO "SUMMRPT"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-REPORT-STATUS.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900*----------------------------------------------------------------
+003000* VISITLOG-FILE -- ONE RECORD PER VISITOR GREETED
+003100*----------------------------------------------------------------
+003200 FD  VISITLOG-FILE
+003300     LABEL RECORDS ARE STANDARD.
+003400     COPY NAMEREC REPLACING VISITOR-RECORD BY LOG-RECORD.
+003500
+003600*----------------------------------------------------------------
+003700* REPORT-FILE -- DAILY SUMMARY FOR THE SUPERVISOR
+003800*----------------------------------------------------------------
+003900 FD  REPORT-FILE
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  REPORT-LINE PIC X(80).
+004200
+004300 WORKING-STORAGE SECTION.
+004400 COPY NAMEREC REPLACING VISITOR-RECORD BY WS-VISITOR-RECORD.
+004500
+004600 77  WS-LOG-FILE-STATUS PIC X(02) VALUE SPACES.
+004700     88  WS-LOG-FILE-OK VALUE "00".
+004800     88  WS-LOG-FILE-EOF VALUE "10".
+004850     88  WS-LOG-FILE-NOT-FOUND VALUE "35".
+004900
+005000 77  WS-REPORT-STATUS PIC X(02) VALUE SPACES.
+005050     88  WS-REPORT-OK VALUE "00".
+005100
+005200 77  WS-EOF-SW PIC X(01) VALUE "N".
+005300     88  WS-END-OF-LOG VALUE "Y".
+005400
+005500 77  WS-TODAY PIC 9(08).
+005600 77  WS-TOTAL-GREETED PIC 9(05) COMP VALUE ZERO.
+005700 77  WS-TOTAL-GREETED-ED PIC ZZZZ9.
+005800 77  WS-FIRST-TIME PIC 9(08) VALUE ZERO.
+005900 77  WS-LAST-TIME PIC 9(08) VALUE ZERO.
+006000 77  WS-FIRST-TIME-ED PIC 99B99B99.
+006100 77  WS-LAST-TIME-ED PIC 99B99B99.
+006200
+006300 PROCEDURE DIVISION.
+006400*----------------------------------------------------------------
+006500 0000-MAINLINE.
+006600*----------------------------------------------------------------
+006700     ACCEPT WS-TODAY FROM DATE YYYYMMDD
+006800
+006900     PERFORM 1000-ACCUMULATE THRU 1000-ACCUMULATE-EXIT
+007000     PERFORM 2000-PRINT-REPORT THRU 2000-PRINT-REPORT-EXIT
+007100     STOP RUN.
+007200
+007300*----------------------------------------------------------------
+007400* 1000-ACCUMULATE -- FIRST PASS OVER THE LOG: TOTAL,
+007500*                           FIRST TIME AND LAST TIME FOR TODAY
+007600*----------------------------------------------------------------
+007700 1000-ACCUMULATE.
+007800     MOVE "N" TO WS-EOF-SW
+007900     OPEN INPUT VISITLOG-FILE
+007910     IF WS-LOG-FILE-NOT-FOUND
+007920         DISPLAY "NO VISITOR LOG ON FILE YET"
+007930         GO TO 1000-ACCUMULATE-EXIT
+007940     END-IF
+008000     PERFORM 8000-READ-LOG THRU 8000-READ-LOG-EXIT
+008100     PERFORM 1100-TALLY-ONE-RECORD THRU 1100-TALLY-ONE-RECORD-EXIT
+008200         UNTIL WS-END-OF-LOG
+008300     CLOSE VISITLOG-FILE.
+008400
+008500 1000-ACCUMULATE-EXIT.
+008600     EXIT.
+008700
+008800*----------------------------------------------------------------
+008900* 1100-TALLY-ONE-RECORD -- ADD ONE LOG RECORD INTO THE TOTALS
+009000*----------------------------------------------------------------
+009100 1100-TALLY-ONE-RECORD.
+009200     IF VR-LOG-DATE OF WS-VISITOR-RECORD = WS-TODAY
+009300         ADD 1 TO WS-TOTAL-GREETED
+009400         IF WS-TOTAL-GREETED = 1
+009500             MOVE VR-LOG-TIME OF WS-VISITOR-RECORD
+009600                 TO WS-FIRST-TIME
+009700         END-IF
+009800         MOVE VR-LOG-TIME OF WS-VISITOR-RECORD TO WS-LAST-TIME
+009900     END-IF
+010000
+010100     PERFORM 8000-READ-LOG THRU 8000-READ-LOG-EXIT.
+010200
+010300 1100-TALLY-ONE-RECORD-EXIT.
+010400     EXIT.
+010500
+010600*----------------------------------------------------------------
+010700* 2000-PRINT-REPORT -- SECOND PASS: PRINT THE HEADER, THE
+010800*                      TOTALS, AND THE LIST OF NAMES
+010900*----------------------------------------------------------------
+011000 2000-PRINT-REPORT.
+011100     OPEN OUTPUT REPORT-FILE
+011110     IF NOT WS-REPORT-OK
+011120         DISPLAY "SUMMARY REPORT COULD NOT BE OPENED - ABORTED"
+011130         MOVE 16 TO RETURN-CODE
+011140         STOP RUN
+011150     END-IF
+011200
+011300     MOVE "DAILY GREETING SUMMARY" TO REPORT-LINE
+011400     WRITE REPORT-LINE
+011500     MOVE SPACES TO REPORT-LINE
+011600     WRITE REPORT-LINE
+011700
+011800     MOVE WS-TOTAL-GREETED TO WS-TOTAL-GREETED-ED
+011900     STRING "TOTAL VISITORS GREETED: " WS-TOTAL-GREETED-ED
+012000         DELIMITED BY SIZE INTO REPORT-LINE
+012100     WRITE REPORT-LINE
+012200
+012300     IF WS-TOTAL-GREETED > 0
+012400         MOVE WS-FIRST-TIME(1:6) TO WS-FIRST-TIME-ED
+012500         MOVE WS-LAST-TIME(1:6) TO WS-LAST-TIME-ED
+012600         MOVE SPACES TO REPORT-LINE
+012700         STRING "FIRST ENTRY TIME       : " WS-FIRST-TIME-ED
+012800             DELIMITED BY SIZE INTO REPORT-LINE
+012900         WRITE REPORT-LINE
+013000         MOVE SPACES TO REPORT-LINE
+013100         STRING "LAST ENTRY TIME        : " WS-LAST-TIME-ED
+013200             DELIMITED BY SIZE INTO REPORT-LINE
+013300         WRITE REPORT-LINE
+013400     END-IF
+013500
+013600     MOVE SPACES TO REPORT-LINE
+013700     WRITE REPORT-LINE
+013800     MOVE "VISITORS GREETED TODAY:" TO REPORT-LINE
+013900     WRITE REPORT-LINE
+014000
+014050     PERFORM 2050-LIST-NAMES THRU 2050-LIST-NAMES-EXIT
+014700
+014800     CLOSE REPORT-FILE.
+014900
+015000 2000-PRINT-REPORT-EXIT.
+015100     EXIT.
+015150
+015160*----------------------------------------------------------------
+015170* 2050-LIST-NAMES -- SECOND PASS OVER THE LOG TO LIST TODAY'S
+015180*                    NAMES UNDER THE HEADER JUST PRINTED
+015190*----------------------------------------------------------------
+015200 2050-LIST-NAMES.
+015210     MOVE "N" TO WS-EOF-SW
+015220     OPEN INPUT VISITLOG-FILE
+015230     IF WS-LOG-FILE-NOT-FOUND
+015240         GO TO 2050-LIST-NAMES-EXIT
+015250     END-IF
+015260     PERFORM 8000-READ-LOG THRU 8000-READ-LOG-EXIT
+015270     PERFORM 2100-LIST-ONE-NAME THRU 2100-LIST-ONE-NAME-EXIT
+015280         UNTIL WS-END-OF-LOG
+015290     CLOSE VISITLOG-FILE.
+015300
+015310 2050-LIST-NAMES-EXIT.
+015320     EXIT.
+015330
+015340*----------------------------------------------------------------
+015350* 2100-LIST-ONE-NAME -- PRINT ONE VISITOR NAME LINE FOR TODAY
+015360*----------------------------------------------------------------
+015600 2100-LIST-ONE-NAME.
+015700     IF VR-LOG-DATE OF WS-VISITOR-RECORD = WS-TODAY
+015800         MOVE SPACES TO REPORT-LINE
+015900         STRING "  " VR-NAME OF WS-VISITOR-RECORD
+016000             DELIMITED BY SIZE INTO REPORT-LINE
+016100         WRITE REPORT-LINE
+016200     END-IF
+016300
+016400     PERFORM 8000-READ-LOG THRU 8000-READ-LOG-EXIT.
+016500
+016600 2100-LIST-ONE-NAME-EXIT.
+016700     EXIT.
+016800
+016900*----------------------------------------------------------------
+017000* 8000-READ-LOG -- READ THE NEXT VISITLOG RECORD
+017100*----------------------------------------------------------------
+017200 8000-READ-LOG.
+017300     READ VISITLOG-FILE INTO WS-VISITOR-RECORD
+017400         AT END
+017500             SET WS-END-OF-LOG TO TRUE
+017600     END-READ.
+017700
+017800 8000-READ-LOG-EXIT.
+017900     EXIT.
