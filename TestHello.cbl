@@ -1,18 +1,187 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HelloW.
-       AUTHOR. ThomasD.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  NAMES PIC X(10).
-
-      
-       PROCEDURE DIVISION.
-
-      *On rajoute son nom
-           DISPLAY "Entrez votre nom"
-           ACCEPT NAMES.   
-           DISPLAY "Hello " NAMES.
-       
-
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HELLOW.
+000300 AUTHOR. ThomasD.
+000400 INSTALLATION. FRONT-DESK.
+000500 DATE-WRITTEN. 2024-01-05.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2024-01-05 TD  ORIGINAL VERSION.
+001100* 2026-08-08 TD  WIDENED NAMES TO PIC X(30) AND ADDED A
+001200*                TRUNCATION CHECK SO A CUT-OFF ENTRY IS FLAGGED
+001300*                TO THE OPERATOR INSTEAD OF SILENTLY GREETING A
+001400*                MANGLED NAME.
+001500* 2026-08-08 TD  ADDED THE VISITLOG SEQUENTIAL FILE SO EVERY
+001600*                VISITOR GREETED IS LOGGED WITH A DATE/TIME STAMP.
+001700* 2026-08-08 TD  REJECT A BLANK OR ALL-SPACES NAME AND RE-PROMPT
+001800*                INSTEAD OF GREETING NOBODY.
+001900* 2026-08-08 TD  SWITCHED THE VISITOR RECORD OVER TO THE SHARED
+002000*                NAMEREC COPYBOOK.
+002050* 2026-08-08 TD  WARN THE OPERATOR WHEN THE SAME NAME HAS
+002060*                ALREADY BEEN GREETED TODAY, INSTEAD OF SILENTLY
+002070*                LOGGING A SECOND ENTRY FOR THEM.
+002100*----------------------------------------------------------------
+002200
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT VISITLOG-FILE ASSIGN TO "VISITLOG"
+002700         ORGANIZATION IS SEQUENTIAL
+002800         FILE STATUS IS WS-LOG-FILE-STATUS.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200*----------------------------------------------------------------
+003300* VISITLOG-FILE -- ONE RECORD PER VISITOR GREETED
+003400*----------------------------------------------------------------
+003500 FD  VISITLOG-FILE
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY NAMEREC REPLACING VISITOR-RECORD BY LOG-RECORD.
+003800
+003900 WORKING-STORAGE SECTION.
+004000*----------------------------------------------------------------
+004100* VISITOR NAME ENTERED AT THE DESK
+004200*----------------------------------------------------------------
+004300 01  NAMES PIC X(30).
+004400
+004500 COPY NAMEREC REPLACING VISITOR-RECORD BY WS-VISITOR-RECORD.
+004700
+004800 77  WS-VALID-SW PIC X(01) VALUE "N".
+004900     88  WS-NAME-IS-VALID VALUE "Y".
+005000
+005100 77  WS-LOG-FILE-STATUS PIC X(02) VALUE SPACES.
+005200     88  WS-LOG-FILE-OK VALUES "00" "04".
+005300     88  WS-LOG-FILE-NOT-FOUND VALUE "35".
+005350
+005360 77  WS-EOF-SW PIC X(01) VALUE "N".
+005370     88  WS-END-OF-LOG VALUE "Y".
+005380
+005390 77  WS-DUP-SW PIC X(01) VALUE "N".
+005395     88  WS-DUPLICATE-FOUND VALUE "Y".
+005396
+005397 77  WS-TODAY PIC 9(08) VALUE ZERO.
+005398 77  WS-DUP-TIME PIC 9(08) VALUE ZERO.
+005399 77  WS-DUP-TIME-ED PIC 99B99B99.
+005400
+005500 PROCEDURE DIVISION.
+005600*----------------------------------------------------------------
+005700 0000-MAINLINE.
+005800*----------------------------------------------------------------
+005900     PERFORM 1000-GET-NAME THRU 1000-GET-NAME-EXIT
+006000         UNTIL WS-NAME-IS-VALID
+006100     DISPLAY "Hello " NAMES
+006110     ACCEPT WS-TODAY FROM DATE YYYYMMDD
+006120     PERFORM 1800-CHECK-DUP THRU 1800-CHECK-DUP-EXIT
+006130     IF WS-DUPLICATE-FOUND
+006140         MOVE WS-DUP-TIME(1:6) TO WS-DUP-TIME-ED
+006150         DISPLAY "NOTE - ALREADY GREETED TODAY AT " WS-DUP-TIME-ED
+006160     ELSE
+006165         PERFORM 2000-WRITE-LOG THRU 2000-WRITE-LOG-EXIT
+006170     END-IF
+006300     STOP RUN.
+006400
+006500*----------------------------------------------------------------
+006600* 1000-GET-NAME -- PROMPT FOR AND VALIDATE THE VISITOR NAME
+006700*----------------------------------------------------------------
+006800 1000-GET-NAME.
+006900     DISPLAY "Entrez votre nom"
+007000     ACCEPT NAMES
+007100
+007200*    ----------------------------------------------------------
+007300*    A BLANK OR ALL-SPACES ENTRY GREETS NOBODY -- MAKE THE
+007400*    OPERATOR TRY AGAIN.
+007500*    ----------------------------------------------------------
+007600     IF NAMES = SPACES
+007700         DISPLAY "NAME CANNOT BE BLANK, PLEASE RE-ENTER"
+007800         GO TO 1000-GET-NAME-EXIT
+007900     END-IF
+008000
+008100*    ----------------------------------------------------------
+008200*    A NAME THAT FILLS THE WHOLE FIELD MAY HAVE BEEN CUT OFF
+008300*    ON THE ACCEPT -- WARN THE OPERATOR RATHER THAN GREET A
+008400*    MANGLED FRAGMENT.
+008500*    ----------------------------------------------------------
+008600     IF NAMES(30:1) NOT = SPACE
+008700         DISPLAY "WARNING - NAME MAY BE TRUNCATED, RE-ENTER"
+008800         GO TO 1000-GET-NAME-EXIT
+008900     END-IF
+009000
+009100     SET WS-NAME-IS-VALID TO TRUE.
+009200
+009300 1000-GET-NAME-EXIT.
+009400     EXIT.
+009500
+009510*----------------------------------------------------------------
+009520* 1800-CHECK-DUP -- SEE IF NAMES WAS ALREADY GREETED TODAY
+009530*----------------------------------------------------------------
+009540 1800-CHECK-DUP.
+009550     MOVE "N" TO WS-DUP-SW
+009560     MOVE "N" TO WS-EOF-SW
+009570     OPEN INPUT VISITLOG-FILE
+009580     IF WS-LOG-FILE-NOT-FOUND
+009590         GO TO 1800-CHECK-DUP-EXIT
+009600     END-IF
+009610
+009620     PERFORM 1900-READ-LOG THRU 1900-READ-LOG-EXIT
+009630     PERFORM 1850-COMPARE-ONE THRU 1850-COMPARE-ONE-EXIT
+009640         UNTIL WS-END-OF-LOG OR WS-DUPLICATE-FOUND
+009650
+009660     CLOSE VISITLOG-FILE.
+009670
+009680 1800-CHECK-DUP-EXIT.
+009690     EXIT.
+009700
+009710*----------------------------------------------------------------
+009720* 1850-COMPARE-ONE -- COMPARE ONE LOG RECORD AGAINST NAMES
+009730*----------------------------------------------------------------
+009740 1850-COMPARE-ONE.
+009750     IF VR-NAME OF WS-VISITOR-RECORD = NAMES
+009760         AND VR-LOG-DATE OF WS-VISITOR-RECORD = WS-TODAY
+009770         SET WS-DUPLICATE-FOUND TO TRUE
+009780         MOVE VR-LOG-TIME OF WS-VISITOR-RECORD TO WS-DUP-TIME
+009790         GO TO 1850-COMPARE-ONE-EXIT
+009800     END-IF
+009810
+009820     PERFORM 1900-READ-LOG THRU 1900-READ-LOG-EXIT.
+009830
+009840 1850-COMPARE-ONE-EXIT.
+009850     EXIT.
+009860
+009870*----------------------------------------------------------------
+009880* 1900-READ-LOG -- READ THE NEXT VISITLOG RECORD
+009890*----------------------------------------------------------------
+009900 1900-READ-LOG.
+009910     READ VISITLOG-FILE INTO WS-VISITOR-RECORD
+009920         AT END
+009930             SET WS-END-OF-LOG TO TRUE
+009940     END-READ.
+009950
+009960 1900-READ-LOG-EXIT.
+009970     EXIT.
+009980
+009990*----------------------------------------------------------------
+009991* 2000-WRITE-LOG -- APPEND A DATE/TIME-STAMPED RECORD FOR THE
+009992*                   VISITOR JUST GREETED
+009993*----------------------------------------------------------------
+010000 2000-WRITE-LOG.
+010100     OPEN EXTEND VISITLOG-FILE
+010200     IF WS-LOG-FILE-NOT-FOUND
+010300         OPEN OUTPUT VISITLOG-FILE
+010310         IF NOT WS-LOG-FILE-OK
+010320             DISPLAY "WARNING - VISITOR LOG COULD NOT BE WRITTEN"
+010330             GO TO 2000-WRITE-LOG-EXIT
+010340         END-IF
+010400     END-IF
+010500
+010600     MOVE NAMES TO VR-NAME OF WS-VISITOR-RECORD
+010700     ACCEPT VR-LOG-DATE OF WS-VISITOR-RECORD FROM DATE YYYYMMDD
+010800     ACCEPT VR-LOG-TIME OF WS-VISITOR-RECORD FROM TIME
+010900     SET VR-SOURCE-IS-INTERACTIVE OF WS-VISITOR-RECORD TO TRUE
+011000     MOVE CORRESPONDING WS-VISITOR-RECORD TO LOG-RECORD
+011100     WRITE LOG-RECORD
+011200
+011300     CLOSE VISITLOG-FILE.
+011400
+011500 2000-WRITE-LOG-EXIT.
+011600     EXIT.
