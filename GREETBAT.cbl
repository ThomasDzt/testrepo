@@ -0,0 +1,290 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GREETBAT.
+000300 AUTHOR. ThomasD.
+000400 INSTALLATION. FRONT-DESK.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-08 TD  ORIGINAL VERSION.  BATCH COMPANION TO HELLOW --
+001100*                READS A ROSTER OF NAMES AND GREETS EACH ONE,
+001200*                WRITING BOTH A PRINTABLE REPORT AND THE SAME
+001300*                VISITLOG USED BY THE INTERACTIVE PROGRAM.
+001350* 2026-08-08 TD  SWITCHED THE VISITOR RECORD OVER TO THE SHARED
+001360*                NAMEREC COPYBOOK.
+001370* 2026-08-08 TD  ADDED CHECKPOINT/RESTART SUPPORT SO AN ABENDED
+001380*                RUN CAN RESUME AFTER THE LAST NAME SUCCESSFULLY
+001390*                GREETED INSTEAD OF REPROCESSING THE ROSTER FROM
+001395*                THE TOP.
+001400*----------------------------------------------------------------
+001500
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT ROSTER-FILE ASSIGN TO "ROSTER"
+002000         ORGANIZATION IS LINE SEQUENTIAL
+002100         FILE STATUS IS WS-ROSTER-STATUS.
+002200
+002300     SELECT REPORT-FILE ASSIGN TO "GREETRPT"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-REPORT-STATUS.
+002600
+002700     SELECT VISITLOG-FILE ASSIGN TO "VISITLOG"
+002800         ORGANIZATION IS SEQUENTIAL
+002900         FILE STATUS IS WS-LOG-FILE-STATUS.
+002950
+002960     SELECT CHKPT-FILE ASSIGN TO "CHKPOINT"
+002970         ORGANIZATION IS SEQUENTIAL
+002980         FILE STATUS IS WS-CHKPT-STATUS.
+003000
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300*----------------------------------------------------------------
+003400* ROSTER-FILE -- ONE VISITOR NAME PER RECORD, INPUT TO THE RUN
+003500*----------------------------------------------------------------
+003600 FD  ROSTER-FILE
+003700     LABEL RECORDS ARE STANDARD.
+003800 01  ROSTER-RECORD.
+003900     05  ROSTER-NAME PIC X(30).
+004000
+004100*----------------------------------------------------------------
+004200* REPORT-FILE -- PRINT IMAGE OF THE GREETINGS ISSUED THIS RUN
+004300*----------------------------------------------------------------
+004400 FD  REPORT-FILE
+004500     LABEL RECORDS ARE STANDARD.
+004600 01  REPORT-LINE PIC X(80).
+004700
+004800*----------------------------------------------------------------
+004900* VISITLOG-FILE -- ONE RECORD PER VISITOR GREETED (SHARED WITH
+005000*                  HELLOW)
+005100*----------------------------------------------------------------
+005200 FD  VISITLOG-FILE
+005300     LABEL RECORDS ARE STANDARD.
+005400     COPY NAMEREC REPLACING VISITOR-RECORD BY LOG-RECORD.
+005800
+005810*----------------------------------------------------------------
+005820* CHKPT-FILE -- LAST ROSTER RECORD NUMBER SUCCESSFULLY PROCESSED
+005830*----------------------------------------------------------------
+005840 FD  CHKPT-FILE
+005850     LABEL RECORDS ARE STANDARD.
+005860 01  CHKPT-RECORD.
+005870     05  CHKPT-COUNT PIC 9(05).
+005880
+005900 WORKING-STORAGE SECTION.
+005950 COPY NAMEREC REPLACING VISITOR-RECORD BY WS-VISITOR-RECORD.
+005960
+006000 77  WS-ROSTER-STATUS PIC X(02) VALUE SPACES.
+006100     88  WS-ROSTER-OK VALUE "00".
+006200     88  WS-ROSTER-EOF VALUE "10".
+006250     88  WS-ROSTER-NOT-FOUND VALUE "35".
+006300
+006400 77  WS-REPORT-STATUS PIC X(02) VALUE SPACES.
+006450     88  WS-REPORT-OK VALUE "00".
+006500
+006600 77  WS-LOG-FILE-STATUS PIC X(02) VALUE SPACES.
+006700     88  WS-LOG-FILE-OK VALUES "00" "04".
+006800     88  WS-LOG-FILE-NOT-FOUND VALUE "35".
+006900
+006950 77  WS-CHKPT-STATUS PIC X(02) VALUE SPACES.
+006960     88  WS-CHKPT-OK VALUE "00".
+006970     88  WS-CHKPT-NOT-FOUND VALUE "35".
+006980
+007000 77  WS-EOF-SW PIC X(01) VALUE "N".
+007100     88  WS-END-OF-ROSTER VALUE "Y".
+007200
+007300 77  WS-NAMES-GREETED PIC 9(05) COMP VALUE ZERO.
+007350 77  WS-NAMES-GREETED-ED PIC ZZZZ9.
+007360 77  WS-RESTART-COUNT PIC 9(05) VALUE ZERO.
+007370 77  WS-CURRENT-RECNO PIC 9(05) VALUE ZERO.
+007380 77  WS-SKIP-COUNT PIC 9(05) VALUE ZERO.
+007400
+007500 PROCEDURE DIVISION.
+007600*----------------------------------------------------------------
+007700 0000-MAINLINE.
+007800*----------------------------------------------------------------
+007900     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+008000     PERFORM 2000-GREET-VISITOR THRU 2000-GREET-VISITOR-EXIT
+008100         UNTIL WS-END-OF-ROSTER
+008200     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+008300     STOP RUN.
+008400
+008500*----------------------------------------------------------------
+008600* 1000-INITIALIZE -- OPEN THE ROSTER AND REPORT FILES AND PRIME
+008700*                    THE FIRST READ
+008800*----------------------------------------------------------------
+008900 1000-INITIALIZE.
+009000     OPEN INPUT ROSTER-FILE
+009010     IF WS-ROSTER-NOT-FOUND
+009020         DISPLAY "ROSTER FILE NOT FOUND - RUN ABORTED"
+009030         MOVE 16 TO RETURN-CODE
+009040         STOP RUN
+009050     END-IF
+009100     OPEN EXTEND REPORT-FILE
+009110     IF NOT WS-REPORT-OK
+009120         OPEN OUTPUT REPORT-FILE
+009130         IF NOT WS-REPORT-OK
+009140             DISPLAY "REPORT FILE COULD NOT BE OPENED - ABORTED"
+009150             MOVE 16 TO RETURN-CODE
+009160             STOP RUN
+009170         END-IF
+009180     END-IF
+009200
+009300     OPEN EXTEND VISITLOG-FILE
+009400     IF WS-LOG-FILE-NOT-FOUND
+009500         OPEN OUTPUT VISITLOG-FILE
+009510         IF NOT WS-LOG-FILE-OK
+009520             DISPLAY "VISITOR LOG COULD NOT BE OPENED - ABORTED"
+009530             MOVE 16 TO RETURN-CODE
+009540             STOP RUN
+009550         END-IF
+009600     END-IF
+009700
+009710     PERFORM 1500-READ-CHECKPOINT THRU 1500-READ-CHECKPOINT-EXIT
+009730
+009800     MOVE "VISITOR GREETING REPORT" TO REPORT-LINE
+009900     WRITE REPORT-LINE
+010000     MOVE SPACES TO REPORT-LINE
+010100     WRITE REPORT-LINE
+010150     IF WS-RESTART-COUNT > 0
+010160         MOVE SPACES TO REPORT-LINE
+010170         STRING "RESTARTING AFTER ROSTER RECORD "
+010180             WS-RESTART-COUNT DELIMITED BY SIZE INTO REPORT-LINE
+010190         WRITE REPORT-LINE
+010195     END-IF
+010200
+010300     PERFORM 8000-READ-ROSTER THRU 8000-READ-ROSTER-EXIT
+010310     PERFORM 1600-SKIP-ONE-RECORD THRU 1600-SKIP-ONE-RECORD-EXIT
+010320         VARYING WS-SKIP-COUNT FROM 1 BY 1
+010330         UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+010340         OR WS-END-OF-ROSTER.
+010400
+010500 1000-INITIALIZE-EXIT.
+010600     EXIT.
+010610
+010620*----------------------------------------------------------------
+010630* 1500-READ-CHECKPOINT -- FETCH THE RESTART POINT LEFT BY A
+010640*                         PRIOR RUN, IF ANY
+010650*----------------------------------------------------------------
+010660 1500-READ-CHECKPOINT.
+010670     MOVE ZERO TO WS-RESTART-COUNT
+010680     OPEN INPUT CHKPT-FILE
+010690     IF WS-CHKPT-OK
+010700         READ CHKPT-FILE INTO CHKPT-RECORD
+010710         IF WS-CHKPT-STATUS = "00"
+010720             MOVE CHKPT-COUNT TO WS-RESTART-COUNT
+010730         END-IF
+010740         CLOSE CHKPT-FILE
+010750     END-IF.
+010760
+010770 1500-READ-CHECKPOINT-EXIT.
+010780     EXIT.
+010790
+010800*----------------------------------------------------------------
+010810* 1600-SKIP-ONE-RECORD -- DISCARD ONE ROSTER RECORD ALREADY
+010820*                         PROCESSED BY AN EARLIER RUN
+010830*----------------------------------------------------------------
+010840 1600-SKIP-ONE-RECORD.
+010850     PERFORM 8000-READ-ROSTER THRU 8000-READ-ROSTER-EXIT.
+010860
+010870 1600-SKIP-ONE-RECORD-EXIT.
+010880     EXIT.
+010890
+010900*----------------------------------------------------------------
+010910* 2000-GREET-VISITOR -- GREET THE CURRENT ROSTER NAME, LOG
+010920*                           IT, PRINT IT, THEN READ THE NEXT ONE
+010930*----------------------------------------------------------------
+011200 2000-GREET-VISITOR.
+011300     IF ROSTER-NAME = SPACES
+011400         DISPLAY "SKIPPING BLANK ROSTER RECORD"
+011410     ELSE IF ROSTER-NAME(30:1) NOT = SPACE
+011420         MOVE SPACES TO REPORT-LINE
+011430         STRING "SKIPPED - NAME MAY BE TRUNCATED: "
+011440             ROSTER-NAME DELIMITED BY SIZE INTO REPORT-LINE
+011450         WRITE REPORT-LINE
+011460         DISPLAY "WARNING - ROSTER NAME MAY BE TRUNCATED, SKIPPED"
+011500     ELSE
+011600         MOVE SPACES TO REPORT-LINE
+011700         STRING "Hello " ROSTER-NAME DELIMITED BY SIZE
+011800             INTO REPORT-LINE
+011900         WRITE REPORT-LINE
+012000
+012100         MOVE ROSTER-NAME TO VR-NAME OF WS-VISITOR-RECORD
+012150         ACCEPT VR-LOG-DATE OF WS-VISITOR-RECORD
+012151             FROM DATE YYYYMMDD
+012160         ACCEPT VR-LOG-TIME OF WS-VISITOR-RECORD FROM TIME
+012170         SET VR-SOURCE-IS-BATCH OF WS-VISITOR-RECORD TO TRUE
+012180         MOVE CORRESPONDING WS-VISITOR-RECORD TO LOG-RECORD
+012400         WRITE LOG-RECORD
+012500
+012600         ADD 1 TO WS-NAMES-GREETED
+012610         PERFORM 1700-WRITE-CHKPT THRU 1700-WRITE-CHKPT-EXIT
+012690     END-IF
+012700     END-IF
+012800
+012900     PERFORM 8000-READ-ROSTER THRU 8000-READ-ROSTER-EXIT.
+013000
+013100 2000-GREET-VISITOR-EXIT.
+013200     EXIT.
+013210
+013220*----------------------------------------------------------------
+013230* 1700-WRITE-CHKPT -- RECORD THE ROSTER POSITION JUST
+013240*                          COMPLETED SO A RESTART CAN RESUME HERE
+013250*----------------------------------------------------------------
+013260 1700-WRITE-CHKPT.
+013270     OPEN OUTPUT CHKPT-FILE
+013275     IF NOT WS-CHKPT-OK
+013276         DISPLAY "WARNING - CHECKPOINT FILE COULD NOT BE WRITTEN"
+013277         GO TO 1700-WRITE-CHKPT-EXIT
+013278     END-IF
+013280     MOVE WS-CURRENT-RECNO TO CHKPT-COUNT
+013290     WRITE CHKPT-RECORD
+013300     CLOSE CHKPT-FILE.
+013310
+013320 1700-WRITE-CHKPT-EXIT.
+013330     EXIT.
+013340
+013400*----------------------------------------------------------------
+013500* 8000-READ-ROSTER -- READ THE NEXT ROSTER RECORD
+013600*----------------------------------------------------------------
+013700 8000-READ-ROSTER.
+013800     READ ROSTER-FILE
+013900         AT END
+014000             SET WS-END-OF-ROSTER TO TRUE
+014050         NOT AT END
+014060             ADD 1 TO WS-CURRENT-RECNO
+014100     END-READ.
+014200
+014300 8000-READ-ROSTER-EXIT.
+014400     EXIT.
+014500
+014600*----------------------------------------------------------------
+014700* 9000-TERMINATE -- WRITE THE RUN TOTAL AND CLOSE THE FILES
+014800*----------------------------------------------------------------
+014900 9000-TERMINATE.
+015000     MOVE SPACES TO REPORT-LINE
+015100     WRITE REPORT-LINE
+015150     MOVE WS-NAMES-GREETED TO WS-NAMES-GREETED-ED
+015200     STRING "TOTAL VISITORS GREETED: " WS-NAMES-GREETED-ED
+015300         DELIMITED BY SIZE INTO REPORT-LINE
+015400     WRITE REPORT-LINE
+015500
+015600     CLOSE ROSTER-FILE
+015700     CLOSE REPORT-FILE
+015800     CLOSE VISITLOG-FILE
+015850
+015860*    ----------------------------------------------------------
+015870*    THE ROSTER RAN TO COMPLETION -- CLEAR THE CHECKPOINT SO THE
+015880*    NEXT RUN STARTS FROM THE TOP OF A FRESH ROSTER.
+015890*    ----------------------------------------------------------
+015900     OPEN OUTPUT CHKPT-FILE
+015905     IF NOT WS-CHKPT-OK
+015906         DISPLAY "WARNING - CHECKPOINT FILE COULD NOT BE RESET"
+015907         GO TO 9000-TERMINATE-EXIT
+015908     END-IF
+015910     MOVE ZERO TO CHKPT-COUNT
+015920     WRITE CHKPT-RECORD
+015930     CLOSE CHKPT-FILE.
+015940
+016000 9000-TERMINATE-EXIT.
+016100     EXIT.
