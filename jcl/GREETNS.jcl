@@ -0,0 +1,54 @@
+//GREETNS  JOB (ACCTNO),'FRONT DESK NIGHTLY',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*----------------------------------------------------------------
+//* GREETNS -- NIGHTLY FRONT-DESK ROSTER RUN
+//*
+//* MODIFICATION HISTORY
+//*  2026-08-08 TD  ORIGINAL VERSION.  CHAINS THE BATCH ROSTER RUN
+//*                 (GREETBAT) AND THE DAILY SUMMARY REPORT (SUMRPT)
+//*                 SO OPERATIONS CAN SCHEDULE THE WHOLE SEQUENCE TO
+//*                 RUN UNATTENDED OVERNIGHT, AHEAD OF THE NEXT DAY'S
+//*                 EVENTS, INSTEAD OF SOMEONE KICKING IT OFF BY HAND
+//*                 EVERY MORNING.
+//*
+//* STEP010  READS TOMORROW'S ROSTER, GREETS AND LOGS EACH NAME.
+//*          GREETBAT CARRIES ITS OWN CHECKPOINT FORWARD ON CHKPOINT,
+//*          SO A RERUN AFTER AN ABEND RESUMES INSTEAD OF REPROCESSING
+//*          THE ROSTER FROM THE TOP.
+//* STEP020  READS THE VISITLOG WRITTEN BY STEP010 AND PRINTS THE
+//*          DAILY SUMMARY FOR THE FRONT-DESK SUPERVISOR.  SKIPPED IF
+//*          STEP010 DID NOT COMPLETE CLEANLY.
+//*----------------------------------------------------------------
+//*
+//STEP010  EXEC PGM=GREETBAT
+//STEPLIB  DD DSN=FRONT.DESK.LOADLIB,DISP=SHR
+//ROSTER   DD DSN=FRONT.DESK.ROSTER,DISP=SHR
+//GREETRPT DD DSN=FRONT.DESK.GREETRPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//VISITLOG DD DSN=FRONT.DESK.VISITLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=57,BLKSIZE=0)
+//*        GREETBAT ALWAYS OPENS CHKPOINT FOR OUTPUT (IT REPLACES THE
+//*        ONE CURRENT RECORD, IT NEVER EXTENDS), SO THIS DD MUST BE
+//*        DISP=OLD, NOT MOD -- MOD WOULD KEEP APPENDING A RECORD PER
+//*        VISITOR INSTEAD OF HOLDING JUST THE LATEST COUNT.  THE
+//*        DATASET IS ASSUMED TO HAVE BEEN ALLOCATED ONCE (EMPTY, ONE
+//*        5-BYTE RECORD OF ZEROES) BY A ONE-TIME SETUP JOB BEFORE
+//*        GREETNS IS FIRST SCHEDULED.
+//CHKPOINT DD DSN=FRONT.DESK.CHKPOINT,
+//            DISP=(OLD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=5,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=SUMRPT,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=FRONT.DESK.LOADLIB,DISP=SHR
+//VISITLOG DD DSN=FRONT.DESK.VISITLOG,DISP=SHR
+//SUMMRPT  DD DSN=FRONT.DESK.SUMMRPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//
