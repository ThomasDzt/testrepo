@@ -0,0 +1,188 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VISLKUP.
+000300 AUTHOR. ThomasD.
+000400 INSTALLATION. FRONT-DESK.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-08 TD  ORIGINAL VERSION.  INTERACTIVE INQUIRY AGAINST
+001100*                THE VISITLOG FILE -- OPERATOR ENTERS A NAME OR
+001200*                PARTIAL NAME AND EVERY MATCHING ENTRY'S DATE
+001300*                AND TIME IS DISPLAYED.
+001400*----------------------------------------------------------------
+001500
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT VISITLOG-FILE ASSIGN TO "VISITLOG"
+002000         ORGANIZATION IS SEQUENTIAL
+002100         FILE STATUS IS WS-LOG-FILE-STATUS.
+002200
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500*----------------------------------------------------------------
+002600* VISITLOG-FILE -- ONE RECORD PER VISITOR GREETED
+002700*----------------------------------------------------------------
+002800 FD  VISITLOG-FILE
+002900     LABEL RECORDS ARE STANDARD.
+003000     COPY NAMEREC REPLACING VISITOR-RECORD BY LOG-RECORD.
+003100
+003200 WORKING-STORAGE SECTION.
+003300 COPY NAMEREC REPLACING VISITOR-RECORD BY WS-VISITOR-RECORD.
+003400
+003500 77  WS-LOG-FILE-STATUS PIC X(02) VALUE SPACES.
+003600     88  WS-LOG-FILE-OK VALUE "00".
+003700     88  WS-LOG-FILE-EOF VALUE "10".
+003800     88  WS-LOG-FILE-NOT-FOUND VALUE "35".
+003900
+004000 77  WS-EOF-SW PIC X(01) VALUE "N".
+004100     88  WS-END-OF-LOG VALUE "Y".
+004200
+004300 77  WS-SEARCH-NAME PIC X(30) VALUE SPACES.
+004400 77  WS-SEARCH-LEN PIC 9(02) COMP VALUE ZERO.
+004410 77  WS-IDX PIC 9(02) COMP VALUE ZERO.
+004420 77  WS-SCAN-POS PIC 9(02) COMP VALUE ZERO.
+004430 77  WS-SCAN-LIMIT PIC 9(02) COMP VALUE ZERO.
+004440 77  WS-SCAN-DONE-SW PIC X(01) VALUE "N".
+004450     88  WS-SCAN-DONE VALUE "Y".
+004460 77  WS-FOUND-SW PIC X(01) VALUE "N".
+004470     88  WS-FOUND-IN-NAME VALUE "Y".
+004500 77  WS-MATCH-COUNT PIC 9(05) COMP VALUE ZERO.
+004600 77  WS-MATCH-COUNT-ED PIC ZZZZ9.
+004700
+004800 77  WS-DATE-ED PIC 9999B99B99.
+004900 77  WS-TIME-ED PIC 99B99B99.
+005000
+005100 PROCEDURE DIVISION.
+005200*----------------------------------------------------------------
+005300 0000-MAINLINE.
+005400*----------------------------------------------------------------
+005500     PERFORM 1000-GET-SEARCH-NAME THRU 1000-GET-SEARCH-NAME-EXIT
+005600     PERFORM 2000-SEARCH-LOG THRU 2000-SEARCH-LOG-EXIT
+005700     PERFORM 3000-SHOW-RESULT THRU 3000-SHOW-RESULT-EXIT
+005800     STOP RUN.
+005900
+006000*----------------------------------------------------------------
+006100* 1000-GET-SEARCH-NAME -- PROMPT FOR THE NAME OR PARTIAL NAME
+006200*----------------------------------------------------------------
+006300 1000-GET-SEARCH-NAME.
+006400     DISPLAY "Enter name or partial name to look up"
+006500     ACCEPT WS-SEARCH-NAME
+006600     MOVE 30 TO WS-IDX
+006610     MOVE "N" TO WS-SCAN-DONE-SW
+006620     PERFORM 1060-BACK-UP-ONE THRU 1060-BACK-UP-ONE-EXIT
+006630         UNTIL WS-SCAN-DONE
+006640     MOVE WS-IDX TO WS-SEARCH-LEN.
+006900
+007000 1000-GET-SEARCH-NAME-EXIT.
+007100     EXIT.
+007200
+007210*----------------------------------------------------------------
+007220* 1060-BACK-UP-ONE -- STEP WS-IDX BACK PAST ANY TRAILING SPACES
+007230*                     SO WS-SEARCH-LEN COMES OUT AS THE FULL
+007240*                     ENTERED LENGTH, EMBEDDED SPACES AND ALL
+007250*----------------------------------------------------------------
+007260 1060-BACK-UP-ONE.
+007270     IF WS-IDX = 0
+007280         SET WS-SCAN-DONE TO TRUE
+007290     ELSE
+007300         IF WS-SEARCH-NAME(WS-IDX:1) NOT = SPACE
+007310             SET WS-SCAN-DONE TO TRUE
+007320         ELSE
+007330             SUBTRACT 1 FROM WS-IDX
+007340         END-IF
+007350     END-IF.
+007360
+007370 1060-BACK-UP-ONE-EXIT.
+007380     EXIT.
+007390
+007395*----------------------------------------------------------------
+007400* 2000-SEARCH-LOG -- SCAN THE VISITLOG FOR MATCHING ENTRIES
+007500*----------------------------------------------------------------
+007600 2000-SEARCH-LOG.
+007700     OPEN INPUT VISITLOG-FILE
+007800     IF WS-LOG-FILE-NOT-FOUND
+007900         DISPLAY "NO VISITOR LOG ON FILE YET"
+008000         GO TO 2000-SEARCH-LOG-EXIT
+008100     END-IF
+008200
+008300     PERFORM 8000-READ-LOG THRU 8000-READ-LOG-EXIT
+008400     PERFORM 2100-CHECK-ONE-RECORD THRU 2100-CHECK-ONE-RECORD-EXIT
+008500         UNTIL WS-END-OF-LOG
+008600
+008700     CLOSE VISITLOG-FILE.
+008800
+008900 2000-SEARCH-LOG-EXIT.
+009000     EXIT.
+009100
+009200*----------------------------------------------------------------
+009300* 2100-CHECK-ONE-RECORD -- COMPARE ONE LOG RECORD AGAINST THE
+009400*                          SEARCH ARGUMENT AND DISPLAY IF IT HITS
+009500*----------------------------------------------------------------
+009600 2100-CHECK-ONE-RECORD.
+009700     MOVE "N" TO WS-FOUND-SW
+009710     IF WS-SEARCH-LEN > 0
+009720         COMPUTE WS-SCAN-LIMIT = 31 - WS-SEARCH-LEN
+009730         PERFORM 2110-SCAN-ONE-POS THRU 2110-SCAN-ONE-POS-EXIT
+009740             VARYING WS-SCAN-POS FROM 1 BY 1
+009750             UNTIL WS-SCAN-POS > WS-SCAN-LIMIT
+009760             OR WS-FOUND-IN-NAME
+009770         IF WS-FOUND-IN-NAME
+009900             PERFORM 2200-SHOW-MATCH THRU 2200-SHOW-MATCH-EXIT
+010000         END-IF
+010200     END-IF
+010300
+010400     PERFORM 8000-READ-LOG THRU 8000-READ-LOG-EXIT.
+010500
+010600 2100-CHECK-ONE-RECORD-EXIT.
+010700     EXIT.
+010710
+010720*----------------------------------------------------------------
+010730* 2110-SCAN-ONE-POS -- COMPARE THE SEARCH ARGUMENT AGAINST VR-NAME
+010740*                      STARTING AT ONE POSITION
+010750*----------------------------------------------------------------
+010760 2110-SCAN-ONE-POS.
+010770     IF VR-NAME OF WS-VISITOR-RECORD(WS-SCAN-POS:WS-SEARCH-LEN)
+010780             = WS-SEARCH-NAME(1:WS-SEARCH-LEN)
+010790         SET WS-FOUND-IN-NAME TO TRUE
+010800     END-IF.
+010810
+010820 2110-SCAN-ONE-POS-EXIT.
+010830     EXIT.
+010840
+010900*----------------------------------------------------------------
+011000* 2200-SHOW-MATCH -- SHOW ONE MATCHING VISIT
+011100*----------------------------------------------------------------
+011200 2200-SHOW-MATCH.
+011300     ADD 1 TO WS-MATCH-COUNT
+011400     MOVE VR-LOG-DATE OF WS-VISITOR-RECORD TO WS-DATE-ED
+011500     MOVE VR-LOG-TIME OF WS-VISITOR-RECORD(1:6) TO WS-TIME-ED
+011600     DISPLAY VR-NAME OF WS-VISITOR-RECORD
+011700         " -- " WS-DATE-ED " " WS-TIME-ED.
+011800
+011900 2200-SHOW-MATCH-EXIT.
+012000     EXIT.
+012100
+012200*----------------------------------------------------------------
+012300* 3000-SHOW-RESULT -- FINAL TALLY LINE FOR THE OPERATOR
+012400*----------------------------------------------------------------
+012500 3000-SHOW-RESULT.
+012600     MOVE WS-MATCH-COUNT TO WS-MATCH-COUNT-ED
+012700     DISPLAY WS-MATCH-COUNT-ED " MATCHING ENTRY(IES) FOUND".
+012800
+012900 3000-SHOW-RESULT-EXIT.
+013000     EXIT.
+013100
+013200*----------------------------------------------------------------
+013300* 8000-READ-LOG -- READ THE NEXT VISITLOG RECORD
+013400*----------------------------------------------------------------
+013500 8000-READ-LOG.
+013600     READ VISITLOG-FILE INTO WS-VISITOR-RECORD
+013700         AT END
+013800             SET WS-END-OF-LOG TO TRUE
+013900     END-READ.
+014000
+014100 8000-READ-LOG-EXIT.
+014200     EXIT.
