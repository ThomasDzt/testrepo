@@ -0,0 +1,19 @@
+000100*----------------------------------------------------------------
+000200* NAMEREC -- SHARED VISITOR RECORD LAYOUT
+000300*
+000400* USED FOR THE VISITLOG FILE RECORD AND FOR ANY WORKING-STORAGE
+000500* AREA THAT NEEDS THE SAME SHAPE (HELLOW, GREETBAT, SUMRPT,
+000600* VISLKUP, AND FOLLOW-ON PROGRAMS).  COPY WITH REPLACING SO EACH
+000700* PROGRAM CAN GIVE THE 01-LEVEL A NAME THAT FITS ITS OWN FILE OR
+000800* WORKING-STORAGE AREA WHILE KEEPING THE SUBORDINATE FIELD NAMES
+000900* IDENTICAL, WHICH IS WHAT LETS MOVE CORRESPONDING WORK BETWEEN
+001000* THE COPIES.
+001100*----------------------------------------------------------------
+001200 01  VISITOR-RECORD.
+001300     05  VR-NAME PIC X(30).
+001400     05  VR-LOG-DATE PIC 9(08).
+001500     05  VR-LOG-TIME PIC 9(08).
+001600     05  VR-SOURCE-CODE PIC X(01).
+001700         88  VR-SOURCE-IS-INTERACTIVE VALUE "I".
+001800         88  VR-SOURCE-IS-BATCH VALUE "B".
+001900     05  FILLER PIC X(10) VALUE SPACES.
